@@ -0,0 +1,315 @@
+       PROGRAM-ID.     InventMaint.
+       AUTHOR.         DANIEL LENGLER.
+       DATE-WRITTEN.   "August 9, 2026".
+
+      * MAINTAINS THE INDEXED INVENTORY MASTER (INVENTM.DAT) FROM A
+      * BATCH OF ADD/CHANGE/DELETE TRANSACTIONS, THEN UNLOADS THE
+      * RESULTING MASTER BACK OUT TO INVENT.txt IN PART-NUMBER ORDER
+      * SO InventoryTracker KEEPS READING A CONTROLLED FILE INSTEAD OF
+      * A HAND-EDITED ONE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENT-MASTER
+               ASSIGN TO
+               "C:\INVENTM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-PART-NUMBER
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT INVENT-TRANS-IN
+               ASSIGN TO
+               "C:\INVTRANS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANS-REJECT-OUT
+               ASSIGN TO
+               "C:\INVTREJ.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVENT-FILE-OUT
+               ASSIGN TO
+               "C:\INVENT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVENT-INITIAL-LOAD-IN
+               ASSIGN TO
+               "C:\INVENT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENT-MASTER.
+       01  IM-RECORD.
+           05 IM-PART-NUMBER              PIC 9(05).
+           05 IM-PART-NAME                PIC X(20).
+           05 IM-QUANTITY-HAND            PIC 9(03).
+           05 IM-UNIT-PRICE               PIC 9(04).
+           05 IM-SUPP-CODE                PIC X(05).
+           05 IM-ORDER-POINT              PIC 9(03).
+
+       FD  INVENT-TRANS-IN.
+       01  TR-TRANSACTION.
+           05 TR-TRANS-CODE               PIC X(01).
+               88 TR-ADD                      VALUE "A".
+               88 TR-CHANGE                   VALUE "C".
+               88 TR-DELETE                   VALUE "D".
+           05 TR-PART-NUMBER              PIC 9(05).
+           05 TR-PART-NAME                PIC X(20).
+           05 TR-QUANTITY-HAND            PIC 9(03).
+           05 TR-UNIT-PRICE               PIC 9(04).
+           05 TR-SUPP-CODE                PIC X(05).
+           05 TR-ORDER-POINT              PIC 9(03).
+
+       FD  TRANS-REJECT-OUT.
+       01  OUT-REJ-LINE.
+           05 OUT-REJ-TRANS-CODE          PIC X(01).
+           05 FILLER                      PIC X(2).
+           05 OUT-REJ-PART-NUMBER         PIC ZZZZZZZ.
+           05 FILLER                      PIC X(2).
+           05 OUT-REJ-REASON              PIC X(45).
+
+       FD  INVENT-FILE-OUT.
+       01  UNL-CBLFIL1.
+           05 UNL-PART-NUMBER             PIC 9(05).
+           05 UNL-PART-NAME               PIC X(20).
+           05 UNL-QUANTITY-HAND           PIC 9(03).
+           05 UNL-UNIT-PRICE              PIC 9(04).
+           05 UNL-SUPP-CODE               PIC X(05).
+           05 UNL-ORDER-POINT             PIC 9(03).
+
+       FD  INVENT-INITIAL-LOAD-IN.
+       01  LD-CBLFIL1.
+           05 LD-PART-NUMBER              PIC 9(05).
+           05 LD-PART-NAME                PIC X(20).
+           05 LD-QUANTITY-HAND            PIC 9(03).
+           05 LD-UNIT-PRICE               PIC 9(04).
+           05 LD-SUPP-CODE                PIC X(05).
+           05 LD-ORDER-POINT              PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-STATUS                PIC X(02) VALUE "00".
+
+       01 WS-MASTER-CONTROL.
+           05 WS-MASTER-NEW-SW            PIC X(1) VALUE "N".
+               88 WS-MASTER-NEWLY-CREATED     VALUE "Y".
+
+       01 EOF-FLAGS.
+           05 TRANS-EOF-FLAG              PIC X(3) VALUE "NO".
+           05 MASTER-EOF-FLAG             PIC X(3) VALUE "NO".
+           05 LOAD-EOF-FLAG               PIC X(3) VALUE "NO".
+
+       01 WS-REJECT-REASON                PIC X(45) VALUE SPACES.
+
+       01 WS-TRANS-COUNTERS.
+           05 WS-TRANS-READ-CTR           PIC 9(04) VALUE ZERO.
+           05 WS-ADD-CTR                  PIC 9(04) VALUE ZERO.
+           05 WS-CHANGE-CTR               PIC 9(04) VALUE ZERO.
+           05 WS-DELETE-CTR               PIC 9(04) VALUE ZERO.
+           05 WS-REJECT-CTR               PIC 9(04) VALUE ZERO.
+
+       01 WS-LOAD-COUNTERS.
+           05 WS-LOAD-READ-CTR            PIC 9(04) VALUE ZERO.
+           05 WS-LOAD-CTR                 PIC 9(04) VALUE ZERO.
+           05 WS-LOAD-REJECT-CTR          PIC 9(04) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       100-MAINTAIN-INVENTORY-MASTER.
+           PERFORM 200-OPEN-FILES.
+           IF WS-MASTER-NEWLY-CREATED
+               PERFORM 205-LOAD-INITIAL-MASTER
+           END-IF.
+           PERFORM 210-READ-TRANSACTION.
+           PERFORM 220-PROCESS-TRANSACTION
+             UNTIL TRANS-EOF-FLAG = "YES".
+           PERFORM 230-UNLOAD-MASTER-FILE.
+           PERFORM 290-CLOSE-FILES.
+
+           STOP RUN.
+
+       200-OPEN-FILES.
+           OPEN I-O INVENT-MASTER.
+           IF WS-MASTER-STATUS = "35"
+               SET WS-MASTER-NEWLY-CREATED  TO TRUE
+               OPEN OUTPUT INVENT-MASTER
+               CLOSE INVENT-MASTER
+               OPEN I-O INVENT-MASTER
+           END-IF.
+
+           OPEN INPUT  INVENT-TRANS-IN
+                OUTPUT TRANS-REJECT-OUT.
+
+       205-LOAD-INITIAL-MASTER.
+      * BOOTSTRAPS A BRAND-NEW INVENTM.DAT FROM THE CURRENT INVENT.TXT
+      * SO CUTOVER TO THE CONTROLLED MASTER DOESN'T REQUIRE RE-KEYING
+      * EVERY EXISTING PART AS AN "A" TRANSACTION FIRST. ONLY RUNS THE
+      * ONE TIME 200-OPEN-FILES FINDS NO INVENTM.DAT ON DISK YET.
+           OPEN INPUT INVENT-INITIAL-LOAD-IN.
+           PERFORM 206-READ-LOAD-RECORD.
+           PERFORM 207-WRITE-LOAD-RECORD
+             UNTIL LOAD-EOF-FLAG = "YES".
+           CLOSE INVENT-INITIAL-LOAD-IN.
+
+       206-READ-LOAD-RECORD.
+           READ INVENT-INITIAL-LOAD-IN
+             AT END
+               MOVE "YES"                TO LOAD-EOF-FLAG
+             NOT AT END
+               ADD 1                     TO WS-LOAD-READ-CTR.
+
+       207-WRITE-LOAD-RECORD.
+           MOVE LD-PART-NUMBER           TO IM-PART-NUMBER.
+           MOVE LD-PART-NAME             TO IM-PART-NAME.
+           MOVE LD-QUANTITY-HAND         TO IM-QUANTITY-HAND.
+           MOVE LD-UNIT-PRICE            TO IM-UNIT-PRICE.
+           MOVE LD-SUPP-CODE             TO IM-SUPP-CODE.
+           MOVE LD-ORDER-POINT           TO IM-ORDER-POINT.
+
+           WRITE IM-RECORD
+             INVALID KEY
+               MOVE "DUPLICATE PART NUMBER - INITIAL LOAD REJECTED"
+                   TO WS-REJECT-REASON
+               PERFORM 208-WRITE-LOAD-REJECT-LINE
+             NOT INVALID KEY
+               ADD 1                     TO WS-LOAD-CTR
+           END-WRITE.
+
+           PERFORM 206-READ-LOAD-RECORD.
+
+       208-WRITE-LOAD-REJECT-LINE.
+           MOVE SPACES                   TO OUT-REJ-LINE.
+           MOVE "A"                      TO OUT-REJ-TRANS-CODE.
+           MOVE LD-PART-NUMBER           TO OUT-REJ-PART-NUMBER.
+           MOVE WS-REJECT-REASON         TO OUT-REJ-REASON.
+           WRITE OUT-REJ-LINE.
+           ADD 1                         TO WS-LOAD-REJECT-CTR.
+
+       210-READ-TRANSACTION.
+           READ INVENT-TRANS-IN
+             AT END
+               MOVE "YES"                TO TRANS-EOF-FLAG
+             NOT AT END
+               ADD 1                     TO WS-TRANS-READ-CTR.
+
+       220-PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TR-ADD
+                   PERFORM 221-ADD-PART
+               WHEN TR-CHANGE
+                   PERFORM 222-CHANGE-PART
+               WHEN TR-DELETE
+                   PERFORM 223-DELETE-PART
+               WHEN OTHER
+                   MOVE "INVALID TRANSACTION CODE" TO WS-REJECT-REASON
+                   PERFORM 227-WRITE-REJECT-LINE
+           END-EVALUATE.
+           PERFORM 210-READ-TRANSACTION.
+
+       221-ADD-PART.
+           MOVE TR-PART-NUMBER           TO IM-PART-NUMBER.
+           MOVE TR-PART-NAME             TO IM-PART-NAME.
+           MOVE TR-QUANTITY-HAND         TO IM-QUANTITY-HAND.
+           MOVE TR-UNIT-PRICE            TO IM-UNIT-PRICE.
+           MOVE TR-SUPP-CODE             TO IM-SUPP-CODE.
+           MOVE TR-ORDER-POINT           TO IM-ORDER-POINT.
+
+           WRITE IM-RECORD
+             INVALID KEY
+               MOVE "DUPLICATE PART NUMBER - ADD REJECTED"
+                   TO WS-REJECT-REASON
+               PERFORM 227-WRITE-REJECT-LINE
+             NOT INVALID KEY
+               ADD 1                     TO WS-ADD-CTR
+           END-WRITE.
+
+       222-CHANGE-PART.
+           MOVE TR-PART-NUMBER           TO IM-PART-NUMBER.
+           READ INVENT-MASTER
+             INVALID KEY
+               MOVE "PART NOT ON FILE - CHANGE REJECTED"
+                   TO WS-REJECT-REASON
+               PERFORM 227-WRITE-REJECT-LINE
+             NOT INVALID KEY
+               MOVE TR-PART-NAME         TO IM-PART-NAME
+               MOVE TR-QUANTITY-HAND     TO IM-QUANTITY-HAND
+               MOVE TR-UNIT-PRICE        TO IM-UNIT-PRICE
+               MOVE TR-SUPP-CODE         TO IM-SUPP-CODE
+               MOVE TR-ORDER-POINT       TO IM-ORDER-POINT
+               REWRITE IM-RECORD
+               ADD 1                     TO WS-CHANGE-CTR
+           END-READ.
+
+       223-DELETE-PART.
+           MOVE TR-PART-NUMBER           TO IM-PART-NUMBER.
+           DELETE INVENT-MASTER
+             INVALID KEY
+               MOVE "PART NOT ON FILE - DELETE REJECTED"
+                   TO WS-REJECT-REASON
+               PERFORM 227-WRITE-REJECT-LINE
+             NOT INVALID KEY
+               ADD 1                     TO WS-DELETE-CTR
+           END-DELETE.
+
+       227-WRITE-REJECT-LINE.
+           MOVE SPACES                   TO OUT-REJ-LINE.
+           MOVE TR-TRANS-CODE            TO OUT-REJ-TRANS-CODE.
+           MOVE TR-PART-NUMBER           TO OUT-REJ-PART-NUMBER.
+           MOVE WS-REJECT-REASON         TO OUT-REJ-REASON.
+           WRITE OUT-REJ-LINE.
+           ADD 1                         TO WS-REJECT-CTR.
+
+       230-UNLOAD-MASTER-FILE.
+      * RE-READS THE MASTER IN ASCENDING PART-NUMBER ORDER AND WRITES
+      * IT BACK OUT FLAT SO InventoryTracker CAN KEEP READING INVENT.txt
+      * UNCHANGED.
+           CLOSE INVENT-MASTER.
+           OPEN INPUT  INVENT-MASTER.
+           OPEN OUTPUT INVENT-FILE-OUT.
+
+           MOVE ZEROS                    TO IM-PART-NUMBER.
+           START INVENT-MASTER KEY NOT LESS THAN IM-PART-NUMBER
+             INVALID KEY
+               MOVE "YES"                TO MASTER-EOF-FLAG
+           END-START.
+
+           IF MASTER-EOF-FLAG NOT = "YES"
+               PERFORM 231-READ-NEXT-MASTER
+               PERFORM 232-WRITE-UNLOAD-RECORD
+                 UNTIL MASTER-EOF-FLAG = "YES"
+           END-IF.
+
+           CLOSE INVENT-MASTER
+                 INVENT-FILE-OUT.
+
+       231-READ-NEXT-MASTER.
+           READ INVENT-MASTER NEXT RECORD
+             AT END
+               MOVE "YES"                TO MASTER-EOF-FLAG.
+
+       232-WRITE-UNLOAD-RECORD.
+           MOVE IM-PART-NUMBER           TO UNL-PART-NUMBER.
+           MOVE IM-PART-NAME             TO UNL-PART-NAME.
+           MOVE IM-QUANTITY-HAND         TO UNL-QUANTITY-HAND.
+           MOVE IM-UNIT-PRICE            TO UNL-UNIT-PRICE.
+           MOVE IM-SUPP-CODE             TO UNL-SUPP-CODE.
+           MOVE IM-ORDER-POINT           TO UNL-ORDER-POINT.
+           WRITE UNL-CBLFIL1.
+           PERFORM 231-READ-NEXT-MASTER.
+
+       290-CLOSE-FILES.
+           CLOSE INVENT-TRANS-IN
+                 TRANS-REJECT-OUT.
+
+           DISPLAY "INVENTORY MASTER MAINTENANCE COMPLETE".
+           IF WS-MASTER-NEWLY-CREATED
+               DISPLAY "  INITIAL LOAD READ    " WS-LOAD-READ-CTR
+               DISPLAY "  INITIAL LOAD APPLIED " WS-LOAD-CTR
+               DISPLAY "  INITIAL LOAD REJECTED" WS-LOAD-REJECT-CTR
+           END-IF.
+           DISPLAY "  TRANSACTIONS READ    " WS-TRANS-READ-CTR.
+           DISPLAY "  ADDS APPLIED         " WS-ADD-CTR.
+           DISPLAY "  CHANGES APPLIED      " WS-CHANGE-CTR.
+           DISPLAY "  DELETES APPLIED      " WS-DELETE-CTR.
+           DISPLAY "  TRANSACTIONS REJECTED" WS-REJECT-CTR.
