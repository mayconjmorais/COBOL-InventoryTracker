@@ -1,5 +1,5 @@
        PROGRAM-ID.     InventoryTracker.
-       AUTHOR.         MAYCON MORAIS, 
+       AUTHOR.         MAYCON MORAIS,
                        DANIEL LENGLER.
        DATE-WRITTEN.   "March 9, 2020".
 
@@ -7,51 +7,200 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INVENT-FILE-IN
-               ASSIGN TO       
-               "C:\INVENT.txt"              
+               ASSIGN TO
+               "C:\INVENT.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SUPPLIER-FILE-IN
-               ASSIGN TO       
-              "C:\SUPPLIER.txt"                
+               ASSIGN TO
+              "C:\SUPPLIER.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVENT-REPORT-OUT
+               ASSIGN TO
+               "C:\INVREPRT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RE-ORDER-OUT
+               ASSIGN TO
+               "C:\REORDER.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUPP-EXCEPT-OUT
+               ASSIGN TO
+               "C:\SUPPEXCP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVENT-SORTED-FILE
+               ASSIGN TO
+               "C:\INVSORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-INVENT-FILE
+               ASSIGN TO "SRTWK01".
+
+           SELECT REORDER-SORT-FILE
+               ASSIGN TO "SRTWK02".
+
+           SELECT REORD-TEMP-FILE
+               ASSIGN TO
+               "C:\REORDTMP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PO-SORT-FILE
+               ASSIGN TO "SRTWK03".
+
+           SELECT REORDPO-SORTED-FILE
+               ASSIGN TO
+               "C:\REORDPOS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REORDER-PO-OUT
+               ASSIGN TO
+               "C:\REORDPO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT HISTORY-FILE
+               ASSIGN TO
+               "C:\INVHIST.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO
+               "C:\INVCKPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT CSV-OUT
+               ASSIGN TO
+               "C:\INVREPRT.CSV"
                ORGANIZATION IS LINE SEQUENTIAL.
-	      
-		  SELECT INVENT-REPORT-OUT       
-            ASSIGN TO 
-            "C:\INVREPRT.TXT"                  
-	        ORGANIZATION IS LINE SEQUENTIAL.
-            
-          SELECT RE-ORDER-OUT       
-            ASSIGN TO 
-            "C:\REORDER.TXT"                   
-	        ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-	   FD INVENT-FILE-IN.
-	   01 IN-CBLFIL1.
-	      05 IN-PART-NUMBER              PIC 9(05).
-		  05 IN-PART-NAME                PIC X(20).
-		  05 IN-QUANTITY-HAND            PIC 9(03).
-		  05 IN-UNIT-PRICE               PIC 9(04).
-		  05 IN-SUPP-CODE                PIC X(05).
-          05 IN-ORDER-POINT              PIC 9(03).
-         
-	   FD SUPPLIER-FILE-IN.
-       01 IN-SUPPLIER-RECORD.
-          05 IN-SUPPLIER-CODE            PIC X(05).
-          05 IN-SUPPLIER-NAME            PIC X(15).
-       
-	   FD INVENT-REPORT-OUT.
-	   01 INVENT-REPORT                  PIC X(50).
-       
-       FD RE-ORDER-OUT.
-	   01 OUT-RE-ORDER.
-          05 OUT-RE-PART-NUMBER          PIC ZZZZZZZ.
-          05 OUT-RE-PART-NAME            PIC X(20).
-          05 OUT-RE-QUANTITY-HAND        PIC ZZZZ.
-          05 OUT-RE-ORDER-POINT          PIC ZZZ.
-          05 OUT-RE-SUPPLIER-NAME        PIC X(15).
-           
+       FD  INVENT-FILE-IN.
+       01  IN-CBLFIL1.
+           05 IN-PART-NUMBER              PIC 9(05).
+           05 IN-PART-NAME                PIC X(20).
+           05 IN-QUANTITY-HAND            PIC 9(03).
+           05 IN-UNIT-PRICE               PIC 9(04).
+           05 IN-SUPP-CODE                PIC X(05).
+           05 IN-ORDER-POINT              PIC 9(03).
+
+       FD  SUPPLIER-FILE-IN.
+       01  IN-SUPPLIER-RECORD.
+           05 IN-SUPPLIER-CODE            PIC X(05).
+           05 IN-SUPPLIER-NAME            PIC X(15).
+
+       FD  INVENT-REPORT-OUT.
+       01  INVENT-REPORT                  PIC X(50).
+
+       FD  RE-ORDER-OUT.
+       01  OUT-RE-ORDER.
+           05 OUT-RE-PART-NUMBER          PIC ZZZZZZZ.
+           05 OUT-RE-PART-NAME            PIC X(20).
+           05 OUT-RE-QUANTITY-HAND        PIC ZZZZ.
+           05 OUT-RE-ORDER-POINT          PIC ZZZ.
+           05 OUT-RE-SUPPLIER-NAME        PIC X(15).
+
+       FD  SUPP-EXCEPT-OUT.
+       01  OUT-EX-SUPP-MISMATCH.
+           05 OUT-EX-PART-NUMBER          PIC ZZZZZZZ.
+           05 FILLER                      PIC X(2).
+           05 OUT-EX-SUPP-CODE            PIC X(05).
+           05 FILLER                      PIC X(2).
+           05 OUT-EX-REASON               PIC X(30).
+
+       FD  INVENT-SORTED-FILE.
+       01  SO-CBLFIL1.
+           05 SO-PART-NUMBER              PIC 9(05).
+           05 SO-PART-NAME                PIC X(20).
+           05 SO-QUANTITY-HAND            PIC 9(03).
+           05 SO-UNIT-PRICE               PIC 9(04).
+           05 SO-SUPP-CODE                PIC X(05).
+           05 SO-ORDER-POINT              PIC 9(03).
+
+       SD  SORT-INVENT-FILE.
+       01  SRT-INVENT-RECORD.
+           05 SRT-PART-NUMBER             PIC 9(05).
+           05 SRT-PART-NAME               PIC X(20).
+           05 SRT-QUANTITY-HAND           PIC 9(03).
+           05 SRT-UNIT-PRICE              PIC 9(04).
+           05 SRT-SUPP-CODE               PIC X(05).
+           05 SRT-ORDER-POINT             PIC 9(03).
+
+       SD  REORDER-SORT-FILE.
+       01  RSRT-RECORD.
+           05 RSRT-SHORTFALL              PIC 9(03).
+           05 RSRT-PART-NUMBER            PIC 9(05).
+           05 RSRT-PART-NAME              PIC X(20).
+           05 RSRT-QUANTITY-HAND          PIC 9(03).
+           05 RSRT-ORDER-POINT            PIC 9(03).
+           05 RSRT-SUPP-CODE              PIC X(05).
+           05 RSRT-SUPPLIER-NAME          PIC X(15).
+
+       FD  REORD-TEMP-FILE.
+       01  TMP-PO-RECORD.
+           05 TMP-SUPP-CODE               PIC X(05).
+           05 TMP-PART-NUMBER             PIC 9(05).
+           05 TMP-PART-NAME               PIC X(20).
+           05 TMP-QUANTITY-HAND           PIC 9(03).
+           05 TMP-ORDER-POINT             PIC 9(03).
+           05 TMP-SUPPLIER-NAME           PIC X(15).
+
+       SD  PO-SORT-FILE.
+       01  PSRT-RECORD.
+           05 PSRT-SUPP-CODE              PIC X(05).
+           05 PSRT-PART-NUMBER            PIC 9(05).
+           05 PSRT-PART-NAME              PIC X(20).
+           05 PSRT-QUANTITY-HAND          PIC 9(03).
+           05 PSRT-ORDER-POINT            PIC 9(03).
+           05 PSRT-SUPPLIER-NAME          PIC X(15).
+
+       FD  REORDPO-SORTED-FILE.
+       01  PSO-RECORD.
+           05 PSO-SUPP-CODE               PIC X(05).
+           05 PSO-PART-NUMBER             PIC 9(05).
+           05 PSO-PART-NAME               PIC X(20).
+           05 PSO-QUANTITY-HAND           PIC 9(03).
+           05 PSO-ORDER-POINT             PIC 9(03).
+           05 PSO-SUPPLIER-NAME           PIC X(15).
+
+       FD  REORDER-PO-OUT.
+       01  OUT-PO-HEADER.
+           05 OUT-PO-HDR-LABEL            PIC X(17)
+               VALUE "PURCHASE ORDER - ".
+           05 OUT-PO-HDR-SUPPCODE         PIC X(05).
+           05 FILLER                      PIC X(3) VALUE SPACE.
+           05 OUT-PO-HDR-SUPPNAME         PIC X(15).
+       01  OUT-PO-DETAIL.
+           05 OUT-PO-PART-NUMBER          PIC ZZZZZZZ.
+           05 FILLER                      PIC X(1) VALUE SPACE.
+           05 OUT-PO-PART-NAME            PIC X(20).
+           05 FILLER                      PIC X(1) VALUE SPACE.
+           05 OUT-PO-QUANTITY-HAND        PIC ZZZZ.
+           05 FILLER                      PIC X(1) VALUE SPACE.
+           05 OUT-PO-ORDER-POINT          PIC ZZZ.
+
+       FD  HISTORY-FILE.
+       01  HIST-RECORD.
+           05 HIST-RUN-DATE               PIC 9(08).
+           05 FILLER                      PIC X(1).
+           05 HIST-TOTAL-VALUE            PIC 9(8)V99.
+           05 FILLER                      PIC X(1).
+           05 HIST-READ-CTR               PIC 9(04).
+           05 FILLER                      PIC X(1).
+           05 HIST-WRITE-CTR              PIC 9(04).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-WRITE-CTR              PIC 9(04).
+           05 FILLER                      PIC X(1).
+           05 CKPT-TOTAL-VALUE            PIC 9(8)V99.
+
+       FD  CSV-OUT.
+       01  CSV-LINE-REC                   PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-TABLE-HEADER.
            05 FILLER                     PIC X(10) VALUE "PARTNUMBER".
@@ -62,7 +211,7 @@
            05 FILLER                     PIC X(2) VALUE SPACE.
            05 FILLER                     PIC X(5) VALUE "VALUE".
            05 FILLER                     PIC X(4) VALUE SPACE.
-           
+
        01 WS-INVENT-RECORD.
            05 PART-NUMBER                PIC 9(7).
            05 FILLER                     PIC X(4) VALUE SPACE.
@@ -71,7 +220,33 @@
            05 QUANTITY-ON-HAND           PIC 9(4).
            05 FILLER                     PIC X(2) VALUE SPACE.
            05 STOCK-VALUE                PIC $,$$$,$$9.99.
-           
+
+       01 WS-HISTORY-STATUS               PIC X(02) VALUE "00".
+
+       01 WS-CHECKPOINT-STATUS            PIC X(02) VALUE "00".
+
+       01 WS-RESTART-INFO.
+           05 WS-RESTART-SW               PIC X(1) VALUE "N".
+               88 WS-RESTARTED                VALUE "Y".
+           05 WS-RESTART-SKIP-REMAINING   PIC 9(4) COMP VALUE ZERO.
+
+       01 WS-PRIOR-HISTORY.
+           05 WS-PRIOR-FOUND-SW          PIC X(1) VALUE "N".
+               88 WS-PRIOR-FOUND             VALUE "Y".
+           05 WS-PRIOR-TOTAL-VALUE       PIC 9(8)V99 VALUE ZEROS.
+           05 WS-PRIOR-READ-CTR          PIC 9(4) VALUE ZEROS.
+           05 WS-PRIOR-WRITE-CTR         PIC 9(4) VALUE ZEROS.
+
+       01 WS-VALUE-VARIANCE               PIC S9(8)V99 VALUE ZEROS.
+
+       01 WS-VARIANCE-LINE.
+           05 FILLER                     PIC X(21) VALUE
+               "CHANGE SINCE LAST RUN".
+           05 FILLER                     PIC X(1) VALUE SPACE.
+           05 WS-VARIANCE-DISPLAY        PIC +$,$$$,$$9.99.
+           05 FILLER                     PIC X(1) VALUE SPACE.
+           05 WS-VARIANCE-TREND          PIC X(09).
+
        01 WS-AUDIT-TRAIL.
            05 FILLER                     PIC X(11) VALUE "TOTAL VALUE".
            05 FILLER                     PIC X(2) VALUE SPACE.
@@ -84,96 +259,225 @@
            05 FILLER                     PIC X(7) VALUE "WRITTEN".
            05 FILLER                     PIC X(2) VALUE SPACE.
            05 WRITE-CTR                  PIC 9(4) VALUE ZEROS.
-           
+
+       01 WS-SUPPLIER-LIMITS.
+           05 WS-SUPPLIER-MAX             PIC 9(04) COMP VALUE 50.
+           05 WS-SUPPLIER-COUNT           PIC 9(04) COMP VALUE ZERO.
+
        01 SUPPLIER-TABLE.
-         05 SUPPLIER-RECORD OCCURS 20 TIMES INDEXED BY I.
+      * FLOORED AT 0, NOT 1 - AN EMPTY SUPPLIER.TXT LEAVES
+      * WS-SUPPLIER-COUNT AT ITS INITIAL ZERO, WHICH WOULD OTHERWISE BE
+      * AN OUT-OF-RANGE DEPENDING ON VALUE AGAINST A "1 TO 50" TABLE.
+      * A ZERO-ENTRY TABLE IS HARMLESS HERE - EVERY SUPPLIER LOOKUP IN
+      * 235-VALIDATE-SUPPLIER-CODE JUST COMES BACK NOT-FOUND, THE SAME
+      * PATH ALREADY TAKEN FOR ANY UNRECOGNIZED SUPPLIER CODE, SO EVERY
+      * RECORD FALLS OUT TO SUPPEXCP.TXT INSTEAD OF THE RUN ABENDING.
+         05 SUPPLIER-RECORD OCCURS 0 TO 50 TIMES
+               DEPENDING ON WS-SUPPLIER-COUNT
+               INDEXED BY I.
            10 SUPPLIER-CODE              PIC X(05).
            10 SUPPLIER-NAME              PIC X(15).
-           
+
        01 EOF-FLAGS.
            05 INVENT-EOF-FLAG            PIC X(3) VALUE "NO".
            05 SUPPLIER-EOF-FLAG          PIC X(3) VALUE "NO".
-       
+           05 REORDER-EOF-FLAG           PIC X(3) VALUE "NO".
+           05 PO-EOF-FLAG                PIC X(3) VALUE "NO".
+           05 HISTORY-EOF-FLAG           PIC X(3) VALUE "NO".
+
+       01 WS-PO-LAST-SUPP-CODE           PIC X(05) VALUE SPACES.
+
+       01 WS-SWITCHES.
+           05 WS-SUPPLIER-FOUND-SW       PIC X(1) VALUE "N".
+               88 WS-SUPPLIER-FOUND          VALUE "Y".
+               88 WS-SUPPLIER-NOT-FOUND      VALUE "N".
+           05 WS-RECORD-VALID-SW         PIC X(1) VALUE "Y".
+               88 WS-RECORD-VALID            VALUE "Y".
+               88 WS-RECORD-INVALID          VALUE "N".
+
+       01 WS-EDIT-REASON                 PIC X(30) VALUE SPACES.
+       01 WS-EDIT-LAST-PART-NUMBER       PIC 9(05) VALUE ZEROS.
+
+       01 WS-CSV-HEADER                  PIC X(80) VALUE
+          "PART NUMBER,PART NAME,QTY ON HAND,STOCK VALUE,SUPPLIER NAME".
+       01 WS-CSV-QUANTITY                PIC ZZZZ9.
+       01 WS-CSV-STOCK-VALUE             PIC ZZZZZ9.99.
+
        01 AUX-TOTAL.
           05 WS-STOCK-TOTAL              PIC 9(6)V99 VALUE ZEROS.
           05 WS-TOTAL-VALUE              PIC 9(8)V99 VALUE ZEROS.
-          
+
        01 WS-TODAYS-DATE.
-		  05 WS-DATE                     PIC 9(08) VALUE ZERO.
+          05 WS-DATE                     PIC 9(08) VALUE ZERO.
           05 WS-DAY                      PIC 9(01).
-          
+
        01 WEEK-LIST.
-		  05 NAME-OF-WEEK-01 	         PIC X(09) VALUE 'SUNDAY   '.
-		  05 NAME-OF-WEEK-02 			 PIC X(09) VALUE 'MONDAY   '.
-		  05 NAME-OF-WEEK-03 			 PIC X(09) VALUE 'TUESDAY  '.
-		  05 NAME-OF-WEEK-04 			 PIC X(09) VALUE 'WEDNESDAY'.
-		  05 NAME-OF-WEEK-05 			 PIC X(09) VALUE 'THURSDAY '.
-          05 NAME-OF-WEEK-06 			 PIC X(09) VALUE 'FRIDAY   '.
-          05 NAME-OF-WEEK-07 			 PIC X(09) VALUE 'SATURDAY '.
-
-	   01 WEEK-TABLE REDEFINES WEEK-LIST.
-		  05 NAME-OF-WEEK                PIC X(09) OCCURS 7 TIMES.
-     
-       01 WS-INVENTORY-DESCR.   
+          05 NAME-OF-WEEK-01             PIC X(09) VALUE 'SUNDAY   '.
+          05 NAME-OF-WEEK-02             PIC X(09) VALUE 'MONDAY   '.
+          05 NAME-OF-WEEK-03             PIC X(09) VALUE 'TUESDAY  '.
+          05 NAME-OF-WEEK-04             PIC X(09) VALUE 'WEDNESDAY'.
+          05 NAME-OF-WEEK-05             PIC X(09) VALUE 'THURSDAY '.
+          05 NAME-OF-WEEK-06             PIC X(09) VALUE 'FRIDAY   '.
+          05 NAME-OF-WEEK-07             PIC X(09) VALUE 'SATURDAY '.
+
+       01 WEEK-TABLE REDEFINES WEEK-LIST.
+          05 NAME-OF-WEEK                PIC X(09) OCCURS 7 TIMES.
+
+       01 WS-INVENTORY-DESCR.
           05 FILLER                      PIC X(19) VALUE
           "INVENTORY REPORT - ".
           05 WS-DAY-OF-WEEK              PIC X(09) VALUE SPACE.
           05 WS-INVENT-TODAYS.
-             10 WS-YEAR-INVENT           PIC 9(02) VALUE ZEROS.
+             10 WS-YEAR-INVENT           PIC 9(04) VALUE ZEROS.
              10 FILLER                   PIC X(01) VALUE SPACE.
-		     10 WS-MONTH-INVENT          PIC 9(02) VALUE ZEROS.
+             10 WS-MONTH-INVENT          PIC 9(02) VALUE ZEROS.
              10 FILLER                   PIC X(01) VALUE SPACE.
              10 WS-DAY-INVENT            PIC 9(02) VALUE ZEROS.
-             
+
        01 WS-TODAYS.
-          05 WS-TODAYS-YEAR              PIC 9(02) VALUE ZEROS.
-		  05 WS-TODAYS-MONTH             PIC 9(02) VALUE ZEROS.
+          05 WS-TODAYS-YEAR              PIC 9(04) VALUE ZEROS.
+          05 WS-TODAYS-MONTH             PIC 9(02) VALUE ZEROS.
           05 WS-TODAYS-DAY               PIC 9(02) VALUE ZEROS.
-             
+
        PROCEDURE DIVISION.
        100-PRODUCE-INVENT-REPORTS.
            PERFORM 200-INITIATE-CREATE-INVENT-FILE.
-           PERFORM 201-PROCESS-INVENT-FILE 
-             UNTIL INVENT-EOF-FLAG EQUALS "YES".
-           PERFORM 202-TERMINATE-INVENT-FILE.                           
-           
+           PERFORM 220-SORT-INVENT-BY-PART-NUMBER.
+
+           SORT REORDER-SORT-FILE
+               ON DESCENDING KEY RSRT-SHORTFALL
+               INPUT PROCEDURE 201-PROCESS-INVENT-FILE
+               OUTPUT PROCEDURE 240-WRITE-REORDER-REPORT.
+
+           PERFORM 250-SORT-PO-BY-SUPPLIER.
+           PERFORM 260-WRITE-SUPPLIER-PO-FILE.
+
+           PERFORM 202-TERMINATE-INVENT-FILE.
+
            STOP RUN.
-           
+
        200-INITIATE-CREATE-INVENT-FILE.
+           PERFORM 302-GET-RUN-DATE.
+           PERFORM 330-CHECK-FOR-RESTART.
            PERFORM 300-OPEN-FILES.
-           
+           PERFORM 320-READ-PRIOR-HISTORY.
+
            SET I TO 1.
            PERFORM 400-READ-SUPP-FILE
                VARYING I FROM 1 BY 1
-               UNTIL SUPPLIER-EOF-FLAG EQUALS "YES".
-           PERFORM 303-WRITE-HEADER.
-           PERFORM 301-READ-INVENT-FILE.
-           
+               UNTIL SUPPLIER-EOF-FLAG = "YES".
+
        300-OPEN-FILES.
-	       OPEN INPUT  INVENT-FILE-IN
-                       SUPPLIER-FILE-IN
-                OUTPUT INVENT-REPORT-OUT
-                       RE-ORDER-OUT.
-                  
+      * A RESTARTED RUN EXTENDS THE MAIN REPORT INSTEAD OF TRUNCATING
+      * IT, SO LINES ALREADY WRITTEN BEFORE THE PRIOR RUN DIED ARE
+      * KEPT. SUPPEXCP.TXT IS ALWAYS REBUILT FROM SCRATCH, SAME AS
+      * REORDER.TXT/REORDPO.TXT, SINCE THE REORDER SORT THAT FEEDS
+      * THEM HAS TO RUN START TO FINISH EVERY TIME.
+           IF WS-RESTARTED
+               OPEN EXTEND INVENT-REPORT-OUT
+               OPEN EXTEND CSV-OUT
+           ELSE
+               OPEN OUTPUT INVENT-REPORT-OUT
+               OPEN OUTPUT CSV-OUT
+               MOVE WS-CSV-HEADER        TO CSV-LINE-REC
+               WRITE CSV-LINE-REC
+           END-IF.
+           OPEN INPUT  SUPPLIER-FILE-IN.
+           OPEN OUTPUT SUPP-EXCEPT-OUT.
+
+       330-CHECK-FOR-RESTART.
+      * INVCKPT.TXT HOLDS HOW MANY BODY LINES WERE ALREADY WRITTEN TO
+      * INVREPRT.TXT AS OF THE LAST CHECKPOINT. IF IT'S THERE AND NOT
+      * EMPTY, THE PRIOR RUN DIED PARTWAY THROUGH AND THIS RUN PICKS
+      * UP WITHOUT REWRITING WHAT'S ALREADY ON DISK.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "35"
+               MOVE "N"              TO WS-RESTART-SW
+           ELSE
+               READ CHECKPOINT-FILE
+                 AT END
+                   MOVE "N"          TO WS-RESTART-SW
+                 NOT AT END
+                   SET WS-RESTARTED  TO TRUE
+                   MOVE CKPT-WRITE-CTR TO WS-RESTART-SKIP-REMAINING
+                   MOVE CKPT-TOTAL-VALUE TO WS-TOTAL-VALUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       320-READ-PRIOR-HISTORY.
+      * PULLS THE LAST LINE OF INVHIST.TXT (IF ANY) SO THE AUDIT TRAIL
+      * CAN SHOW HOW TOTAL-VALUE MOVED SINCE THE PREVIOUS RUN. A FIRST
+      * RUN ON A SITE WITH NO HISTORY FILE YET IS NOT AN ERROR.
+           OPEN INPUT HISTORY-FILE.
+           IF WS-HISTORY-STATUS = "35"
+               MOVE "N"              TO WS-PRIOR-FOUND-SW
+           ELSE
+               PERFORM 323-READ-HISTORY-RECORD
+               PERFORM 324-KEEP-HISTORY-RECORD
+                 UNTIL HISTORY-EOF-FLAG = "YES"
+               CLOSE HISTORY-FILE
+           END-IF.
+
+       323-READ-HISTORY-RECORD.
+           READ HISTORY-FILE
+             AT END
+               MOVE "YES"            TO HISTORY-EOF-FLAG
+             NOT AT END
+               CONTINUE
+           END-READ.
+
+       324-KEEP-HISTORY-RECORD.
+      * EACH RECORD READ OVERWRITES THE LAST ONE KEPT, SO WHATEVER IS
+      * HELD WHEN THE FILE RUNS OUT IS THE MOST RECENT RUN ON FILE.
+           SET WS-PRIOR-FOUND         TO TRUE.
+           MOVE HIST-TOTAL-VALUE      TO WS-PRIOR-TOTAL-VALUE.
+           MOVE HIST-READ-CTR         TO WS-PRIOR-READ-CTR.
+           MOVE HIST-WRITE-CTR        TO WS-PRIOR-WRITE-CTR.
+           PERFORM 323-READ-HISTORY-RECORD.
+
+       220-SORT-INVENT-BY-PART-NUMBER.
+      * SORTING INVENT.TXT ONCE UP FRONT LETS THE REPORT AND THE
+      * REORDER PASS BOTH WALK THE FILE IN PART-NUMBER ORDER INSTEAD
+      * OF WHATEVER ORDER IT HAPPENS TO BE TYPED IN.
+           SORT SORT-INVENT-FILE
+               ON ASCENDING KEY SRT-PART-NUMBER
+               USING INVENT-FILE-IN
+               GIVING INVENT-SORTED-FILE.
+
        400-READ-SUPP-FILE.
-           READ SUPPLIER-FILE-IN 
-		     AT END 
-			   MOVE "YES"                TO SUPPLIER-EOF-FLAG
+           READ SUPPLIER-FILE-IN
+             AT END
+               MOVE "YES"                TO SUPPLIER-EOF-FLAG
              NOT AT END
-               MOVE IN-SUPPLIER-RECORD   TO SUPPLIER-RECORD (I).
-                                                     
+               IF I > WS-SUPPLIER-MAX
+                   DISPLAY "WARNING - SUPPLIER TABLE FULL AT "
+                       WS-SUPPLIER-MAX " ENTRIES - SUPPLIER "
+                       IN-SUPPLIER-CODE " NOT LOADED"
+                   MOVE "YES"            TO SUPPLIER-EOF-FLAG
+               ELSE
+                   MOVE IN-SUPPLIER-RECORD   TO SUPPLIER-RECORD (I)
+                   SET WS-SUPPLIER-COUNT TO I
+               END-IF.
+
+       302-GET-RUN-DATE.
+      * SET ONCE, UNCONDITIONALLY, AT THE START OF EVERY RUN - NOT JUST
+      * WHEN 303-WRITE-HEADER HAPPENS TO FIRE - SO WS-DATE IS ALWAYS
+      * CURRENT FOR 326-APPEND-HISTORY-RECORD EVEN ON A RESTARTED RUN
+      * THAT NEVER PRINTS A FRESH HEADER OR HITS ANOTHER PAGE BREAK.
+           ACCEPT WS-TODAYS              FROM DATE YYYYMMDD.
+           MOVE WS-TODAYS-YEAR           TO WS-YEAR-INVENT.
+           MOVE WS-TODAYS-MONTH          TO WS-MONTH-INVENT.
+           MOVE WS-TODAYS-DAY            TO WS-DAY-INVENT.
+           MOVE WS-TODAYS                TO WS-DATE.
+
+           ACCEPT WS-DAY                 FROM DAY-OF-WEEK.
+           MOVE NAME-OF-WEEK(WS-DAY)     TO WS-DAY-OF-WEEK.
+
        303-WRITE-HEADER.
-      * IF/ELSE: USED TO WRITE FIRST HEADER WITHOUT SKIP PAGE IN THE 
-      * BEGINNING 
-           IF WRITE-CTR EQUALS ZERO
-               ACCEPT WS-TODAYS          FROM DATE
-               MOVE WS-TODAYS-YEAR       TO WS-YEAR-INVENT
-               MOVE WS-TODAYS-MONTH      TO WS-MONTH-INVENT
-               MOVE WS-TODAYS-DAY        TO WS-DAY-INVENT
-               
-               ACCEPT WS-DAY             FROM DAY-OF-WEEK
-               MOVE NAME-OF-WEEK(WS-DAY) TO WS-DAY-OF-WEEK
-               
+      * IF/ELSE: USED TO WRITE FIRST HEADER WITHOUT SKIP PAGE IN THE
+      * BEGINNING
+           IF WRITE-CTR = ZERO
                WRITE INVENT-REPORT FROM WS-INVENTORY-DESCR
                WRITE INVENT-REPORT FROM WS-TABLE-HEADER
            ELSE
@@ -182,65 +486,354 @@
            END-IF.
 
        301-READ-INVENT-FILE.
-           READ INVENT-FILE-IN 
-		    AT END 
-			   MOVE "YES"                TO INVENT-EOF-FLAG 
-            NOT AT END 
-			   ADD 1                     TO READ-CTR.
-                  
+           READ INVENT-SORTED-FILE
+             AT END
+               MOVE "YES"                TO INVENT-EOF-FLAG
+             NOT AT END
+               ADD 1                     TO READ-CTR.
+
        201-PROCESS-INVENT-FILE.
-           PERFORM 306-CALC-INVENT-ITEM-VALUE.
-           PERFORM 309-INCREASE-TOTAL-VALUE.
-           PERFORM 307-WRITE-INVENT-RECORD.
-           
-           IF IN-QUANTITY-HAND LESS THAN IN-ORDER-POINT
-               PERFORM 308-PROCESS-REORDER
-		   END-IF.
-           
-           IF FUNCTION MOD (WRITE-CTR, 10) EQUALS ZERO
-		      PERFORM 303-WRITE-HEADER
+      * INPUT PROCEDURE OF THE REORDER-SORT-FILE SORT - WALKS THE
+      * PART-NUMBER-SORTED FILE ONCE, WRITING THE MAIN REPORT AND
+      * RELEASING EACH SHORT PART FOR THE REORDER SORT BELOW.
+           OPEN INPUT INVENT-SORTED-FILE.
+           IF NOT WS-RESTARTED
+               PERFORM 303-WRITE-HEADER
            END-IF.
            PERFORM 301-READ-INVENT-FILE.
-       
+           PERFORM 206-PROCESS-ONE-RECORD
+             UNTIL INVENT-EOF-FLAG = "YES".
+           CLOSE INVENT-SORTED-FILE.
+
+       206-PROCESS-ONE-RECORD.
+      * RECORDS THAT FAIL 233-CHECK-RECORD-VALID NEVER REACH THE VALUE
+      * CALCULATION OR THE MAIN REPORT - THEY GO TO SUPPEXCP.TXT
+      * INSTEAD SO ONE BAD LINE IN INVENT.TXT CAN'T THROW OFF
+      * TOTAL-VALUE.
+           PERFORM 233-CHECK-RECORD-VALID.
+
+           IF WS-RECORD-VALID
+               IF WS-RESTART-SKIP-REMAINING > ZERO
+      * THIS RECORD ALREADY PRICED INTO THE CHECKPOINTED WS-TOTAL-VALUE
+      * ON A PRIOR RUN - SKIP 306/309 AS WELL AS THE WRITE SO A RESTART
+      * DOESN'T RE-DO THE PRICING WORK FOR EVERY GOOD RECORD, NOT JUST
+      * THE OUTPUT.
+                   PERFORM 311-SKIP-ALREADY-WRITTEN-RECORD
+               ELSE
+                   PERFORM 306-CALC-INVENT-ITEM-VALUE
+                   PERFORM 309-INCREASE-TOTAL-VALUE
+                   PERFORM 307-WRITE-INVENT-RECORD
+                   PERFORM 312-WRITE-CSV-LINE
+                   IF FUNCTION MOD (WRITE-CTR, 10) = ZERO
+                      PERFORM 303-WRITE-HEADER
+                   END-IF
+      * CHECKPOINTED AFTER EVERY WRITE, NOT PERIODICALLY - INVREPRT.TXT/
+      * INVREPRT.CSV ARE FLUSHED ONE RECORD AT A TIME, SO
+      * WS-RESTART-SKIP-REMAINING MUST STAY IN LOCKSTEP WITH WRITE-CTR
+      * OR A CRASH BETWEEN CHECKPOINTS WOULD LEAVE RECORDS ON DISK THAT
+      * A RESTART DOESN'T KNOW TO SKIP, DUPLICATING THEM.
+                   PERFORM 327-WRITE-CHECKPOINT
+               END-IF
+
+               IF SO-QUANTITY-HAND LESS THAN SO-ORDER-POINT
+                   PERFORM 308-PROCESS-REORDER
+               END-IF
+           ELSE
+               PERFORM 236-WRITE-EDIT-EXCEPTION
+           END-IF.
+
+           MOVE SO-PART-NUMBER           TO WS-EDIT-LAST-PART-NUMBER.
+           PERFORM 301-READ-INVENT-FILE.
+
+       233-CHECK-RECORD-VALID.
+      * THE SORTED FILE MAKES DUPLICATE-PART-NUMBER DETECTION CHEAP -
+      * A REPEATED KEY WILL ALWAYS SHOW UP ON THE VERY NEXT RECORD.
+           SET WS-RECORD-VALID               TO TRUE.
+           MOVE SPACES                       TO WS-EDIT-REASON.
+           EVALUATE TRUE
+               WHEN SO-PART-NUMBER = ZERO
+                   SET WS-RECORD-INVALID     TO TRUE
+                   MOVE "ZERO PART NUMBER"   TO WS-EDIT-REASON
+               WHEN SO-QUANTITY-HAND NOT NUMERIC
+                   SET WS-RECORD-INVALID     TO TRUE
+                   MOVE "NON-NUMERIC QUANTITY ON HAND"
+                       TO WS-EDIT-REASON
+               WHEN SO-UNIT-PRICE NOT NUMERIC OR SO-UNIT-PRICE = ZERO
+                   SET WS-RECORD-INVALID     TO TRUE
+                   MOVE "ZERO OR MISSING UNIT PRICE"
+                       TO WS-EDIT-REASON
+               WHEN SO-ORDER-POINT NOT NUMERIC
+                   SET WS-RECORD-INVALID     TO TRUE
+                   MOVE "NON-NUMERIC ORDER POINT"
+                       TO WS-EDIT-REASON
+               WHEN SO-PART-NUMBER = WS-EDIT-LAST-PART-NUMBER
+                   SET WS-RECORD-INVALID     TO TRUE
+                   MOVE "DUPLICATE PART NUMBER"
+                       TO WS-EDIT-REASON
+               WHEN OTHER
+                   PERFORM 235-VALIDATE-SUPPLIER-CODE
+           END-EVALUATE.
+
+       235-VALIDATE-SUPPLIER-CODE.
+           SET WS-SUPPLIER-NOT-FOUND         TO TRUE.
+           SET I TO 1.
+           SEARCH SUPPLIER-RECORD
+               AT END
+                   CONTINUE
+               WHEN SUPPLIER-CODE(I) = SO-SUPP-CODE
+                   SET WS-SUPPLIER-FOUND     TO TRUE
+           END-SEARCH.
+
+           IF WS-SUPPLIER-NOT-FOUND
+               SET WS-RECORD-INVALID         TO TRUE
+               MOVE "SUPPLIER CODE NOT ON FILE"
+                   TO WS-EDIT-REASON
+           END-IF.
+
+       236-WRITE-EDIT-EXCEPTION.
+           MOVE SPACES                   TO OUT-EX-SUPP-MISMATCH.
+           MOVE SO-PART-NUMBER           TO OUT-EX-PART-NUMBER.
+           MOVE SO-SUPP-CODE             TO OUT-EX-SUPP-CODE.
+           MOVE WS-EDIT-REASON           TO OUT-EX-REASON.
+           WRITE OUT-EX-SUPP-MISMATCH.
+
+       311-SKIP-ALREADY-WRITTEN-RECORD.
+      * THIS RECORD'S REPORT LINE IS ALREADY SITTING IN INVREPRT.TXT
+      * FROM BEFORE THE RESTART - COUNT IT AS WRITTEN WITHOUT WRITING
+      * IT AGAIN.
+           ADD 1                         TO WRITE-CTR.
+           SUBTRACT 1 FROM WS-RESTART-SKIP-REMAINING.
+
+       327-WRITE-CHECKPOINT.
+      * CKPT-TOTAL-VALUE LETS A RESTART PICK UP WS-TOTAL-VALUE WHERE
+      * THIS RUN LEFT OFF, SO 330-CHECK-FOR-RESTART CAN SKIP RE-PRICING
+      * (306/309) FOR EVERY RECORD ALREADY ACCOUNTED FOR HERE, NOT JUST
+      * SKIP THE PHYSICAL WRITE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES                   TO CKPT-RECORD.
+           MOVE WRITE-CTR                TO CKPT-WRITE-CTR.
+           MOVE WS-TOTAL-VALUE           TO CKPT-TOTAL-VALUE.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
        306-CALC-INVENT-ITEM-VALUE.
-           COMPUTE WS-STOCK-TOTAL = IN-QUANTITY-HAND * IN-UNIT-PRICE.
-                  
+           COMPUTE WS-STOCK-TOTAL = SO-QUANTITY-HAND * SO-UNIT-PRICE.
+
        309-INCREASE-TOTAL-VALUE.
            ADD WS-STOCK-TOTAL            TO WS-TOTAL-VALUE.
-       
+
        307-WRITE-INVENT-RECORD.
-           MOVE IN-PART-NAME             TO PART-NAME.
-           MOVE IN-PART-NUMBER           TO PART-NUMBER.
-           MOVE IN-QUANTITY-HAND         TO QUANTITY-ON-HAND.
+           MOVE SO-PART-NAME             TO PART-NAME.
+           MOVE SO-PART-NUMBER           TO PART-NUMBER.
+           MOVE SO-QUANTITY-HAND         TO QUANTITY-ON-HAND.
            MOVE WS-STOCK-TOTAL           TO STOCK-VALUE.
 
            WRITE INVENT-REPORT FROM WS-INVENT-RECORD.
            ADD 1                         TO WRITE-CTR.
-         
+
+       312-WRITE-CSV-LINE.
+      * THE MAIN REPORT IS FIXED-WIDTH, SO A TRUE COMMA-DELIMITED LINE
+      * HAS TO BE BUILT SEPARATELY HERE RATHER THAN JUST REFORMATTING
+      * WS-INVENT-RECORD. REUSES THE SUPPLIER-TABLE INDEX I LEFT
+      * POINTING AT THIS RECORD'S SUPPLIER BY 235-VALIDATE-SUPPLIER-
+      * CODE.
+           MOVE SO-QUANTITY-HAND         TO WS-CSV-QUANTITY.
+           MOVE WS-STOCK-TOTAL           TO WS-CSV-STOCK-VALUE.
+
+      * PART-NAME AND SUPPLIER-NAME ARE FREE-TEXT FIELDS WITH NO
+      * RESTRICTION AGAINST AN EMBEDDED COMMA, SO BOTH ARE QUOTED HERE -
+      * OTHERWISE A COMMA IN EITHER WOULD SPLIT INTO AN EXTRA COLUMN AND
+      * MISALIGN EVERY FIELD AFTER IT WHEN THE ROW IS OPENED IN A
+      * SPREADSHEET.
+           MOVE SPACES                   TO CSV-LINE-REC.
+           STRING
+               SO-PART-NUMBER                         DELIMITED BY SIZE
+               ","                                     DELIMITED BY SIZE
+               '"'                                     DELIMITED BY SIZE
+               FUNCTION TRIM(SO-PART-NAME)             DELIMITED BY SIZE
+               '"'                                     DELIMITED BY SIZE
+               ","                                     DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-QUANTITY)          DELIMITED BY SIZE
+               ","                                     DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-STOCK-VALUE)       DELIMITED BY SIZE
+               ","                                     DELIMITED BY SIZE
+               '"'                                     DELIMITED BY SIZE
+               FUNCTION TRIM(SUPPLIER-NAME(I))         DELIMITED BY SIZE
+               '"'                                     DELIMITED BY SIZE
+               INTO CSV-LINE-REC
+           END-STRING.
+           WRITE CSV-LINE-REC.
+
        308-PROCESS-REORDER.
-           MOVE IN-PART-NUMBER           TO OUT-RE-PART-NUMBER.
-           MOVE IN-PART-NAME             TO OUT-RE-PART-NAME. 
-           MOVE IN-QUANTITY-HAND         TO OUT-RE-QUANTITY-HAND.
-           MOVE IN-ORDER-POINT           TO OUT-RE-ORDER-POINT.
-           MOVE WS-TOTAL-VALUE           TO TOTAL-VALUE.
-           
+      * A RECORD CAN ONLY GET HERE AFTER 233-CHECK-RECORD-VALID HAS
+      * ALREADY CONFIRMED ITS SUPPLIER CODE IS ON FILE, SO THE ELSE
+      * BELOW IS A DEFENSIVE BACKSTOP RATHER THAN A PATH THAT STILL
+      * FIRES IN PRACTICE - LEFT IN PLACE IN CASE A FUTURE CALLER EVER
+      * REACHES 308-PROCESS-REORDER WITHOUT GOING THROUGH THE EDIT PASS.
+           SET WS-SUPPLIER-NOT-FOUND     TO TRUE.
            SET I TO 1.
            SEARCH SUPPLIER-RECORD
-               WHEN SUPPLIER-CODE(I) EQUALS IN-SUPP-CODE
-                   MOVE SUPPLIER-NAME(I) TO OUT-RE-SUPPLIER-NAME
+               AT END
+                   CONTINUE
+               WHEN SUPPLIER-CODE(I) = SO-SUPP-CODE
+                   SET WS-SUPPLIER-FOUND TO TRUE
            END-SEARCH.
-           
+
+           IF WS-SUPPLIER-FOUND
+               MOVE SPACES               TO RSRT-RECORD
+               COMPUTE RSRT-SHORTFALL =
+                   SO-ORDER-POINT - SO-QUANTITY-HAND
+               MOVE SO-PART-NUMBER       TO RSRT-PART-NUMBER
+               MOVE SO-PART-NAME         TO RSRT-PART-NAME
+               MOVE SO-QUANTITY-HAND     TO RSRT-QUANTITY-HAND
+               MOVE SO-ORDER-POINT       TO RSRT-ORDER-POINT
+               MOVE SO-SUPP-CODE         TO RSRT-SUPP-CODE
+               MOVE SUPPLIER-NAME(I)     TO RSRT-SUPPLIER-NAME
+               RELEASE RSRT-RECORD
+           ELSE
+               PERFORM 310-WRITE-SUPPLIER-EXCEPTION
+           END-IF.
+
+       310-WRITE-SUPPLIER-EXCEPTION.
+           MOVE SPACES                   TO OUT-EX-SUPP-MISMATCH.
+           MOVE SO-PART-NUMBER           TO OUT-EX-PART-NUMBER.
+           MOVE SO-SUPP-CODE             TO OUT-EX-SUPP-CODE.
+           MOVE "SUPPLIER CODE NOT ON FILE" TO OUT-EX-REASON.
+           WRITE OUT-EX-SUPP-MISMATCH.
+
+       240-WRITE-REORDER-REPORT.
+      * OUTPUT PROCEDURE OF THE REORDER-SORT-FILE SORT - RECEIVES THE
+      * SHORT PARTS WORST-SHORTFALL-FIRST, WRITES REORDER.TXT, AND
+      * TEES EACH LINE TO REORD-TEMP-FILE FOR THE PER-SUPPLIER PO SORT.
+           OPEN OUTPUT RE-ORDER-OUT
+                       REORD-TEMP-FILE.
+           PERFORM 241-RETURN-REORDER
+             UNTIL REORDER-EOF-FLAG = "YES".
+           CLOSE RE-ORDER-OUT
+                 REORD-TEMP-FILE.
+
+       241-RETURN-REORDER.
+           RETURN REORDER-SORT-FILE
+             AT END
+               MOVE "YES"                TO REORDER-EOF-FLAG
+             NOT AT END
+               PERFORM 242-WRITE-REORDER-LINE.
+
+       242-WRITE-REORDER-LINE.
+           MOVE RSRT-PART-NUMBER         TO OUT-RE-PART-NUMBER.
+           MOVE RSRT-PART-NAME           TO OUT-RE-PART-NAME.
+           MOVE RSRT-QUANTITY-HAND       TO OUT-RE-QUANTITY-HAND.
+           MOVE RSRT-ORDER-POINT         TO OUT-RE-ORDER-POINT.
+           MOVE RSRT-SUPPLIER-NAME       TO OUT-RE-SUPPLIER-NAME.
            WRITE OUT-RE-ORDER.
-  
+
+           MOVE RSRT-SUPP-CODE           TO TMP-SUPP-CODE.
+           MOVE RSRT-PART-NUMBER         TO TMP-PART-NUMBER.
+           MOVE RSRT-PART-NAME           TO TMP-PART-NAME.
+           MOVE RSRT-QUANTITY-HAND       TO TMP-QUANTITY-HAND.
+           MOVE RSRT-ORDER-POINT         TO TMP-ORDER-POINT.
+           MOVE RSRT-SUPPLIER-NAME       TO TMP-SUPPLIER-NAME.
+           WRITE TMP-PO-RECORD.
+
+       250-SORT-PO-BY-SUPPLIER.
+      * GROUPS THE SAME SHORT PARTS BY SUPPLIER SO EACH VENDOR CAN BE
+      * HANDED THEIR OWN PO LIST, SEPARATE FROM THE URGENCY-ORDERED
+      * REORDER.TXT PRODUCED ABOVE.
+           SORT PO-SORT-FILE
+               ON ASCENDING KEY PSRT-SUPP-CODE
+               ON ASCENDING KEY PSRT-PART-NUMBER
+               USING REORD-TEMP-FILE
+               GIVING REORDPO-SORTED-FILE.
+
+       260-WRITE-SUPPLIER-PO-FILE.
+           OPEN INPUT  REORDPO-SORTED-FILE
+                OUTPUT REORDER-PO-OUT.
+           MOVE SPACES                   TO WS-PO-LAST-SUPP-CODE.
+           PERFORM 261-READ-PO-SORTED.
+           PERFORM 262-PROCESS-PO-RECORD
+             UNTIL PO-EOF-FLAG = "YES".
+           CLOSE REORDPO-SORTED-FILE
+                 REORDER-PO-OUT.
+
+       261-READ-PO-SORTED.
+           READ REORDPO-SORTED-FILE
+             AT END
+               MOVE "YES"                TO PO-EOF-FLAG.
+
+       262-PROCESS-PO-RECORD.
+           IF PSO-SUPP-CODE NOT = WS-PO-LAST-SUPP-CODE
+               PERFORM 263-WRITE-PO-SUPPLIER-BREAK
+               MOVE PSO-SUPP-CODE        TO WS-PO-LAST-SUPP-CODE
+           END-IF.
+           PERFORM 264-WRITE-PO-DETAIL-LINE.
+           PERFORM 261-READ-PO-SORTED.
+
+       263-WRITE-PO-SUPPLIER-BREAK.
+           MOVE SPACES                   TO OUT-PO-HEADER.
+           MOVE "PURCHASE ORDER - "      TO OUT-PO-HDR-LABEL.
+           MOVE PSO-SUPP-CODE            TO OUT-PO-HDR-SUPPCODE.
+           MOVE PSO-SUPPLIER-NAME        TO OUT-PO-HDR-SUPPNAME.
+           WRITE OUT-PO-HEADER.
+
+       264-WRITE-PO-DETAIL-LINE.
+           MOVE SPACES                   TO OUT-PO-DETAIL.
+           MOVE PSO-PART-NUMBER          TO OUT-PO-PART-NUMBER.
+           MOVE PSO-PART-NAME            TO OUT-PO-PART-NAME.
+           MOVE PSO-QUANTITY-HAND        TO OUT-PO-QUANTITY-HAND.
+           MOVE PSO-ORDER-POINT          TO OUT-PO-ORDER-POINT.
+           WRITE OUT-PO-DETAIL.
+
        202-TERMINATE-INVENT-FILE.
            PERFORM 304-WRITE-AUDIT-TRAIL.
+           PERFORM 328-CLEAR-CHECKPOINT.
            PERFORM 305-CLOSE-FILES.
 
+       328-CLEAR-CHECKPOINT.
+      * A CLEAN FINISH MEANS THERE'S NOTHING TO RESTART FROM - LEAVE
+      * INVCKPT.TXT ON DISK BUT EMPTY SO THE NEXT RUN READS END-OF-FILE
+      * IMMEDIATELY AND STARTS FRESH.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
        304-WRITE-AUDIT-TRAIL.
+           MOVE WS-TOTAL-VALUE           TO TOTAL-VALUE.
            WRITE INVENT-REPORT FROM WS-AUDIT-TRAIL.
-           
+           IF WS-PRIOR-FOUND
+               PERFORM 325-WRITE-VARIANCE-LINE
+           END-IF.
+           PERFORM 326-APPEND-HISTORY-RECORD.
+
+       325-WRITE-VARIANCE-LINE.
+           COMPUTE WS-VALUE-VARIANCE =
+               WS-TOTAL-VALUE - WS-PRIOR-TOTAL-VALUE.
+           MOVE WS-VALUE-VARIANCE        TO WS-VARIANCE-DISPLAY.
+           EVALUATE TRUE
+               WHEN WS-VALUE-VARIANCE > ZERO
+                   MOVE "UP"             TO WS-VARIANCE-TREND
+               WHEN WS-VALUE-VARIANCE < ZERO
+                   MOVE "DOWN"           TO WS-VARIANCE-TREND
+               WHEN OTHER
+                   MOVE "UNCHANGED"      TO WS-VARIANCE-TREND
+           END-EVALUATE.
+           WRITE INVENT-REPORT FROM WS-VARIANCE-LINE.
+
+       326-APPEND-HISTORY-RECORD.
+      * A FRESH SITE WON'T HAVE INVHIST.TXT YET - OPEN EXTEND FAILS
+      * WITH STATUS 35 IN THAT CASE, SO FALL BACK TO CREATING IT.
+           OPEN EXTEND HISTORY-FILE.
+           IF WS-HISTORY-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE SPACES                   TO HIST-RECORD.
+           MOVE WS-DATE                  TO HIST-RUN-DATE.
+           MOVE WS-TOTAL-VALUE           TO HIST-TOTAL-VALUE.
+           MOVE READ-CTR                 TO HIST-READ-CTR.
+           MOVE WRITE-CTR                TO HIST-WRITE-CTR.
+           WRITE HIST-RECORD.
+           CLOSE HISTORY-FILE.
+
        305-CLOSE-FILES.
-           CLOSE INVENT-FILE-IN
-		         SUPPLIER-FILE-IN
+           CLOSE SUPPLIER-FILE-IN
                  INVENT-REPORT-OUT
-                 RE-ORDER-OUT.
\ No newline at end of file
+                 SUPP-EXCEPT-OUT
+                 CSV-OUT.
